@@ -0,0 +1,17 @@
+      *    ACCTREC - ACCOUNT MASTER FILE RECORD LAYOUT
+      *    Keyed KSDS used by CICS001 (online teller updates) and by
+      *    batch reporting. ACCT-KEY is the VSAM record key.
+      *
+      *    Dante Cola 09.08.2026 - new for case TS015273939.
+      *
+           05  ACCT-KEY                PIC X(10).
+           05  ACCT-NAME                PIC X(30).
+           05  ACCT-BALANCE             PIC S9(09)V99 COMP-3.
+           05  ACCT-STATUS              PIC X(01).
+               88  ACCT-ACTIVE                  VALUE 'A'.
+               88  ACCT-CLOSED                  VALUE 'C'.
+           05  ACCT-OPEN-DATE           PIC X(08).
+           05  ACCT-LAST-TRAN-DATE      PIC X(08).
+           05  ACCT-LAST-TRAN-TIME      PIC X(06).
+           05  ACCT-LAST-TRAN-OPID      PIC X(08).
+           05  FILLER                   PIC X(17).
