@@ -0,0 +1,13 @@
+      *    AUTHCA - AUTHCHK COMMAREA LAYOUT
+      *    Passed on the EXEC CICS LINK from CICS001 (or any other
+      *    transaction) to the shared entitlement checker AUTHCHK.
+      *
+      *    Dante Cola 09.08.2026 - new for case TS015273939.
+      *
+           05  AUTH-OPERID              PIC X(08).
+           05  AUTH-TERMID              PIC X(04).
+           05  AUTH-FUNCTION            PIC X(01).
+           05  AUTH-RESPONSE            PIC X(01).
+               88  AUTH-ALLOWED                 VALUE 'Y'.
+               88  AUTH-DENIED                  VALUE 'N'.
+           05  FILLER                   PIC X(10).
