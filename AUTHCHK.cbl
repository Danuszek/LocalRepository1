@@ -0,0 +1,65 @@
+       ID DIVISION.
+       PROGRAM-ID. AUTHCHK.
+      *    Shared entitlement checker. LINKed to by CICS001 (and any
+      *    other transaction that wants a consistent answer to "can
+      *    this operator/terminal do this function?") before any
+      *    account lookup or update is attempted. Commarea layout is
+      *    AUTHCA - see that copybook for the field list.
+      *
+      *    Dante Cola 09.08.2026 - new for case TS015273939.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-FLEX-ES.
+       OBJECT-COMPUTER. IBM-FLEX-ES.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MAINT-OPERATORS.
+           05  FILLER                   PIC X(08) VALUE 'TELLER01'.
+           05  FILLER                   PIC X(08) VALUE 'TELLER02'.
+           05  FILLER                   PIC X(08) VALUE 'SUPVR001'.
+       01  WS-MAINT-OPER-TABLE REDEFINES WS-MAINT-OPERATORS.
+           05  WS-MAINT-OPERID          PIC X(08) OCCURS 3 TIMES.
+       01  WS-SUB                        PIC S9(04) COMP.
+       01  WS-FOUND-SW                   PIC X(01) VALUE 'N'.
+           88  WS-FOUND                        VALUE 'Y'.
+      *
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           COPY AUTHCA.
+      *
+         PROCEDURE DIVISION USING DFHCOMMAREA.
+      *
+       0000-MAINLINE.
+           SET AUTH-DENIED TO TRUE.
+           IF EIBCALEN = 0 OR AUTH-OPERID = SPACES
+               GO TO 9999-EXIT-PROGRAM
+           END-IF.
+           IF AUTH-FUNCTION = SPACE OR AUTH-FUNCTION = 'I'
+               SET AUTH-ALLOWED TO TRUE
+           ELSE
+               PERFORM 1000-CHECK-MAINT-OPERID THRU 1000-EXIT
+           END-IF.
+           GO TO 9999-EXIT-PROGRAM.
+      *
+      *----------------------------------------------------------*
+      *    1000 - MAINTENANCE FUNCTIONS (ADD/UPDATE/DELETE) ARE   *
+      *           RESTRICTED TO THE TABLE OF MAINTENANCE OPERATORS*
+      *----------------------------------------------------------*
+       1000-CHECK-MAINT-OPERID.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > 3 OR WS-FOUND
+               IF AUTH-OPERID = WS-MAINT-OPERID (WS-SUB)
+                   SET WS-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+           IF WS-FOUND
+               SET AUTH-ALLOWED TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+       9999-EXIT-PROGRAM.
+           EXEC CICS RETURN END-EXEC.
