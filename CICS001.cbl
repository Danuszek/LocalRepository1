@@ -1,23 +1,419 @@
-       ID DIVISION.
-       PROGRAM-ID. CICS001.
-      *    PGM for case TS015273939
-      *    THIS PROGRAM contains one copybook CPY000 
-      *    CPY000 contains 4 lines COPY CPY001 -> 004, nothing else.
-      *    each of CPY001 -> 004 contains EXEC CICS stuff
-      *    Customer says that DBB build configured from IDz does not hold CPY001 -> 4
-      *
-      *    Dante Cola 24.01.2024
-      *
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. IBM-FLEX-ES.
-       OBJECT-COMPUTER. IBM-FLEX-ES.
-      *
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-            COPY CPY009.
-      *
-        PROCEDURE DIVISION USING DFHCOMMAREA.
-            COPY CPY000.
-            EXEC CICS RETURN END-EXEC.
-
+       ID DIVISION.
+       PROGRAM-ID. CICS001.
+      *    PGM for case TS015273939
+      *    THIS PROGRAM contains one copybook CPY000
+      *    CPY000 contains 4 lines COPY CPY001 -> 004, nothing else.
+      *    each of CPY001 -> 004 contains EXEC CICS stuff
+      *    Customer says that DBB build configured from IDz does not hold CPY001 -> 4
+      *
+      *    Dante Cola 24.01.2024
+      *
+      *    Account-maintenance transaction. Pseudo-conversational:
+      *    first entry (EIBCALEN = 0) sends the CICSMAP menu screen
+      *    and returns with TRANSID; the re-invocation (EIBCALEN > 0)
+      *    receives the map, checks authorization, dispatches to the
+      *    requested account function against the ACCTMS VSAM KSDS,
+      *    journals the attempt and commits or backs out the unit of
+      *    work, then sends the result back to the screen. Commarea
+      *    layout is CPY010 - see that copybook for the field list.
+      *
+      *    Dante Cola 09.08.2026 - added commarea-driven business
+      *    logic, SEND/RECEIVE MAP, account file access, audit
+      *    journal, HANDLE ABEND/CONDITION, authorization LINK,
+      *    SYNCPOINT and function dispatch for case TS015273939.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-FLEX-ES.
+       OBJECT-COMPUTER. IBM-FLEX-ES.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+            COPY CPY009.
+      *
+       01  WS-RESP-FIELDS.
+           05  WS-RESP                 PIC S9(08) COMP.
+      *
+       01  WS-SAVE-COMMAREA.
+           COPY CPY010.
+      *
+       01  WS-AUTH-CA.
+           COPY AUTHCA.
+      *
+       01  WS-ACCOUNT-REC.
+           COPY ACCTREC.
+      *
+       01  WS-JOURNAL-REC.
+           COPY JRNLREC.
+      *
+           COPY CICSMAP.
+      *
+       01  WS-BALANCE-EDIT              PIC -(8)9.99.
+      *
+       LINKAGE SECTION.
+      *    DFHCOMMAREA is addressed here only as a generic buffer and
+      *    moved into WS-SAVE-COMMAREA as soon as EIBCALEN confirms it
+      *    exists; every paragraph after 1000-INITIALIZE works against
+      *    WS-SAVE-COMMAREA so the CPY010 field names only exist once
+      *    in the compilation unit.
+       01  DFHCOMMAREA                  PIC X(100).
+      *
+         PROCEDURE DIVISION USING DFHCOMMAREA.
+      *
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           COPY CPY000.
+           IF EIBCALEN = 0
+               PERFORM 2000-SEND-INITIAL-MAP THRU 2000-EXIT
+           ELSE
+               PERFORM 3000-RECEIVE-MAP THRU 3000-EXIT
+               PERFORM 1100-CHECK-AUTHORIZATION THRU 1100-EXIT
+               PERFORM 5000-DISPATCH-FUNCTION THRU 5000-EXIT
+               PERFORM 6000-WRITE-JOURNAL THRU 6000-EXIT
+           END-IF.
+      *
+      *----------------------------------------------------------*
+      *    1000 - INITIALIZE WORKING STORAGE FOR THIS INVOCATION  *
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           IF EIBCALEN = 0
+               INITIALIZE WS-SAVE-COMMAREA
+           ELSE
+               MOVE DFHCOMMAREA TO WS-SAVE-COMMAREA
+           END-IF.
+           MOVE 0 TO CA-REASON-CODE.
+           EXEC CICS ASSIGN USERID(WS-OPERID) END-EXEC.
+       1000-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------*
+      *    1100 - AUTHORIZATION CHECK                             *
+      *    Run after 3000-RECEIVE-MAP so CA-FUNCTION already
+      *    holds the function the operator just keyed in, not
+      *    whatever was left over from the previous round trip.
+      *    CPY004 is the LINK to AUTHCHK itself; this is the first
+      *    thing CICS001 does once it knows what is being asked of
+      *    it, ahead of any file lookup or update.
+      *----------------------------------------------------------*
+       1100-CHECK-AUTHORIZATION.
+           INITIALIZE WS-AUTH-CA.
+           MOVE WS-OPERID TO AUTH-OPERID.
+           MOVE EIBTRMID TO AUTH-TERMID.
+           MOVE CA-FUNCTION TO AUTH-FUNCTION.
+           COPY CPY004.
+           IF NOT AUTH-ALLOWED
+               SET CA-RESP-NOT-AUTH TO TRUE
+               MOVE 9100 TO CA-REASON-CODE
+               GO TO 6000-WRITE-JOURNAL
+           END-IF.
+       1100-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------*
+      *    2000 - FIRST ENTRY: SEND THE BLANK MENU SCREEN         *
+      *    No function/account is known yet, so this is a        *
+      *    minimal task-start record (blank function and key)    *
+      *    rather than the full write 6000 does once a function  *
+      *    has actually been dispatched - but the task still      *
+      *    leaves a trace, per the journal's "every invocation"   *
+      *    mandate.                                               *
+      *----------------------------------------------------------*
+       2000-SEND-INITIAL-MAP.
+           MOVE EIBTRNID TO JR-TRANID.
+           MOVE EIBTRMID TO JR-TERMID.
+           MOVE WS-OPERID TO JR-OPERID.
+           MOVE WS-CURR-DATE TO JR-DATE.
+           MOVE WS-CURR-TIME TO JR-TIME.
+           MOVE CA-FUNCTION TO JR-FUNCTION.
+           MOVE CA-ACCT-KEY TO JR-ACCT-KEY.
+           MOVE CA-RESP-CODE TO JR-RESP-CODE.
+           MOVE SPACES TO JR-ABEND-CODE.
+           EXEC CICS WRITEQ TD
+               QUEUE('CICJ')
+               FROM(WS-JOURNAL-REC)
+               LENGTH(LENGTH OF WS-JOURNAL-REC)
+               RESP(WS-RESP)
+           END-EXEC.
+           MOVE LOW-VALUES TO CICSMAPI.
+           MOVE -1 TO FUNCL.
+           MOVE 'ENTER FUNCTION (I/A/U/D) AND ACCOUNT NUMBER'
+               TO MSGI.
+           SET WS-SEND-FAILED TO TRUE.
+           EXEC CICS SEND MAP('CICSMAP')
+               MAPSET('CICSMAP')
+               ERASE
+           END-EXEC.
+           EXEC CICS RETURN
+               TRANSID(EIBTRNID)
+               COMMAREA(WS-SAVE-COMMAREA)
+               LENGTH(LENGTH OF WS-SAVE-COMMAREA)
+           END-EXEC.
+       2000-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------*
+      *    3000 - RE-ENTRY: RECEIVE THE OPERATOR'S INPUT          *
+      *    BALI is only keyed (and only has a valid MDT-set       *
+      *    numeric value) for Add/Update, so its NUMVAL de-edit   *
+      *    is done in 5200/5300, not here - Inquiry and Delete    *
+      *    never touch CA-ACCT-BALANCE from screen input.         *
+      *----------------------------------------------------------*
+       3000-RECEIVE-MAP.
+           EXEC CICS RECEIVE MAP('CICSMAP')
+               MAPSET('CICSMAP')
+               INTO(CICSMAPI)
+           END-EXEC.
+           MOVE FUNCI TO CA-FUNCTION.
+           MOVE ACCTI TO CA-ACCT-KEY.
+           MOVE NAMEI TO CA-ACCT-NAME.
+       3000-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------*
+      *    5000 - DISPATCH ON THE REQUESTED ACCOUNT FUNCTION      *
+      *----------------------------------------------------------*
+       5000-DISPATCH-FUNCTION.
+           EVALUATE TRUE
+               WHEN CA-FUNC-INQUIRY
+                   PERFORM 5100-INQUIRY-ACCOUNT THRU 5100-EXIT
+               WHEN CA-FUNC-ADD
+                   PERFORM 5200-ADD-ACCOUNT THRU 5200-EXIT
+               WHEN CA-FUNC-UPDATE
+                   PERFORM 5300-UPDATE-ACCOUNT THRU 5300-EXIT
+               WHEN CA-FUNC-DELETE
+                   PERFORM 5400-DELETE-ACCOUNT THRU 5400-EXIT
+               WHEN OTHER
+                   SET CA-RESP-SYS-ERROR TO TRUE
+                   MOVE 9001 TO CA-REASON-CODE
+           END-EVALUATE.
+       5000-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------*
+      *    5100 - INQUIRY                                         *
+      *----------------------------------------------------------*
+       5100-INQUIRY-ACCOUNT.
+           MOVE CA-ACCT-KEY TO ACCT-KEY.
+           EXEC CICS READ FILE('ACCTMS')
+               INTO(WS-ACCOUNT-REC)
+               RIDFLD(ACCT-KEY)
+           END-EXEC.
+           MOVE ACCT-NAME TO CA-ACCT-NAME.
+           MOVE ACCT-BALANCE TO CA-ACCT-BALANCE.
+           MOVE ACCT-STATUS TO CA-ACCT-STATUS.
+           SET CA-RESP-OK TO TRUE.
+       5100-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------*
+      *    5200 - ADD                                             *
+      *----------------------------------------------------------*
+       5200-ADD-ACCOUNT.
+           IF FUNCTION TEST-NUMVAL(BALI) NOT = 0
+               SET CA-RESP-SYS-ERROR TO TRUE
+               MOVE 9003 TO CA-REASON-CODE
+               GO TO 6000-WRITE-JOURNAL
+           END-IF.
+           MOVE FUNCTION NUMVAL(BALI) TO CA-ACCT-BALANCE.
+           MOVE CA-ACCT-KEY TO ACCT-KEY.
+           MOVE CA-ACCT-NAME TO ACCT-NAME.
+           MOVE CA-ACCT-BALANCE TO ACCT-BALANCE.
+           MOVE 'A' TO ACCT-STATUS.
+           MOVE WS-CURR-DATE TO ACCT-OPEN-DATE.
+           MOVE WS-CURR-DATE TO ACCT-LAST-TRAN-DATE.
+           MOVE WS-CURR-TIME TO ACCT-LAST-TRAN-TIME.
+           MOVE WS-OPERID TO ACCT-LAST-TRAN-OPID.
+           EXEC CICS WRITE FILE('ACCTMS')
+               FROM(WS-ACCOUNT-REC)
+               RIDFLD(ACCT-KEY)
+           END-EXEC.
+           SET CA-RESP-OK TO TRUE.
+       5200-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------*
+      *    5300 - UPDATE                                          *
+      *----------------------------------------------------------*
+       5300-UPDATE-ACCOUNT.
+           IF FUNCTION TEST-NUMVAL(BALI) NOT = 0
+               SET CA-RESP-SYS-ERROR TO TRUE
+               MOVE 9003 TO CA-REASON-CODE
+               GO TO 6000-WRITE-JOURNAL
+           END-IF.
+           MOVE FUNCTION NUMVAL(BALI) TO CA-ACCT-BALANCE.
+           MOVE CA-ACCT-KEY TO ACCT-KEY.
+           EXEC CICS READ FILE('ACCTMS')
+               INTO(WS-ACCOUNT-REC)
+               RIDFLD(ACCT-KEY)
+               UPDATE
+           END-EXEC.
+           MOVE CA-ACCT-NAME TO ACCT-NAME.
+           MOVE CA-ACCT-BALANCE TO ACCT-BALANCE.
+           MOVE WS-CURR-DATE TO ACCT-LAST-TRAN-DATE.
+           MOVE WS-CURR-TIME TO ACCT-LAST-TRAN-TIME.
+           MOVE WS-OPERID TO ACCT-LAST-TRAN-OPID.
+           EXEC CICS REWRITE FILE('ACCTMS')
+               FROM(WS-ACCOUNT-REC)
+           END-EXEC.
+           SET CA-RESP-OK TO TRUE.
+       5300-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------*
+      *    5400 - DELETE                                          *
+      *----------------------------------------------------------*
+       5400-DELETE-ACCOUNT.
+           MOVE CA-ACCT-KEY TO ACCT-KEY.
+           EXEC CICS DELETE FILE('ACCTMS')
+               RIDFLD(ACCT-KEY)
+           END-EXEC.
+           SET CA-RESP-OK TO TRUE.
+           MOVE SPACES TO CA-ACCT-NAME.
+           MOVE 0 TO CA-ACCT-BALANCE.
+       5400-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------*
+      *    6000 - WRITE THE AUDIT JOURNAL RECORD                  *
+      *----------------------------------------------------------*
+       6000-WRITE-JOURNAL.
+           MOVE EIBTRNID TO JR-TRANID.
+           MOVE EIBTRMID TO JR-TERMID.
+           MOVE WS-OPERID TO JR-OPERID.
+           MOVE WS-CURR-DATE TO JR-DATE.
+           MOVE WS-CURR-TIME TO JR-TIME.
+           MOVE CA-FUNCTION TO JR-FUNCTION.
+           MOVE CA-ACCT-KEY TO JR-ACCT-KEY.
+           MOVE CA-RESP-CODE TO JR-RESP-CODE.
+           MOVE SPACES TO JR-ABEND-CODE.
+           EXEC CICS WRITEQ TD
+               QUEUE('CICJ')
+               FROM(WS-JOURNAL-REC)
+               LENGTH(LENGTH OF WS-JOURNAL-REC)
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               SET WS-UOW-FAILED TO TRUE
+           END-IF.
+           PERFORM 7000-COMMIT-WORK THRU 7000-EXIT.
+           PERFORM 8000-SEND-RESPONSE-MAP THRU 8000-EXIT.
+       6000-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------*
+      *    7000 - COMMIT OR BACK OUT THE UNIT OF WORK             *
+      *----------------------------------------------------------*
+       7000-COMMIT-WORK.
+           IF CA-RESP-OK AND WS-UOW-OK
+               EXEC CICS SYNCPOINT END-EXEC
+           ELSE
+               EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+           END-IF.
+       7000-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------*
+      *    8000 - SEND THE RESULT BACK TO THE SCREEN              *
+      *    WS-SEND-FAILED is set just ahead of the SEND MAP       *
+      *    below. If that SEND itself raises a condition, HANDLE  *
+      *    CONDITION routes to 8900-SYSTEM-ERROR, which comes     *
+      *    back through 6000-WRITE-JOURNAL and re-PERFORMs this   *
+      *    paragraph - the switch is already set by then, so the  *
+      *    retry falls into this IF and ends the task instead of  *
+      *    attempting the same failing SEND MAP again.            *
+      *----------------------------------------------------------*
+       8000-SEND-RESPONSE-MAP.
+           IF WS-SEND-FAILED
+               EXEC CICS RETURN END-EXEC
+           END-IF.
+           MOVE LOW-VALUES TO CICSMAPI.
+           MOVE -1 TO FUNCL.
+           MOVE CA-ACCT-KEY TO ACCTI.
+           MOVE CA-ACCT-NAME TO NAMEI.
+           MOVE CA-ACCT-BALANCE TO WS-BALANCE-EDIT.
+           MOVE WS-BALANCE-EDIT TO BALI.
+           MOVE CA-ACCT-STATUS TO STATI.
+           EVALUATE TRUE
+               WHEN CA-RESP-OK
+                   MOVE 'TRANSACTION SUCCESSFUL' TO MSGI
+               WHEN CA-RESP-NOTFND
+                   MOVE 'ACCOUNT NOT FOUND' TO MSGI
+               WHEN CA-RESP-DUPREC
+                   MOVE 'ACCOUNT ALREADY EXISTS' TO MSGI
+               WHEN CA-RESP-NOT-AUTH
+                   MOVE 'NOT AUTHORIZED FOR THIS FUNCTION' TO MSGI
+               WHEN OTHER
+                   MOVE 'SYSTEM ERROR - CONTACT SUPPORT' TO MSGI
+           END-EVALUATE.
+           SET WS-SEND-FAILED TO TRUE.
+           EXEC CICS SEND MAP('CICSMAP')
+               MAPSET('CICSMAP')
+               FROM(CICSMAPI)
+               DATAONLY
+           END-EXEC.
+           EXEC CICS RETURN
+               TRANSID(EIBTRNID)
+               COMMAREA(WS-SAVE-COMMAREA)
+               LENGTH(LENGTH OF WS-SAVE-COMMAREA)
+           END-EXEC.
+       8000-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------*
+      *    8100/8200/8300 - FILE AND MAP CONDITION HANDLERS       *
+      *    (REACHED BY HANDLE CONDITION IN CPY002, NOT PERFORMED) *
+      *----------------------------------------------------------*
+       8100-NOTFND-ERROR.
+           SET CA-RESP-NOTFND TO TRUE.
+           GO TO 6000-WRITE-JOURNAL.
+      *
+       8200-DUPREC-ERROR.
+           SET CA-RESP-DUPREC TO TRUE.
+           GO TO 6000-WRITE-JOURNAL.
+      *
+       8300-MAPFAIL-ERROR.
+           SET CA-RESP-SYS-ERROR TO TRUE.
+           MOVE 9002 TO CA-REASON-CODE.
+           GO TO 6000-WRITE-JOURNAL.
+      *
+      *----------------------------------------------------------*
+      *    8900 - ANY OTHER CICS CONDITION                        *
+      *    (REACHED BY HANDLE CONDITION ERROR IN CPY002)          *
+      *----------------------------------------------------------*
+       8900-SYSTEM-ERROR.
+           SET CA-RESP-SYS-ERROR TO TRUE.
+           MOVE EIBRESP TO CA-REASON-CODE.
+           GO TO 6000-WRITE-JOURNAL.
+      *
+      *----------------------------------------------------------*
+      *    9900 - TASK ABEND HANDLER (REACHED BY HANDLE ABEND)    *
+      *----------------------------------------------------------*
+       9900-ABEND-ROUTINE.
+           EXEC CICS ASSIGN ABCODE(WS-ABEND-CODE) END-EXEC.
+           EXEC CICS SYNCPOINT ROLLBACK END-EXEC.
+           SET CA-RESP-SYS-ERROR TO TRUE.
+           MOVE EIBTRNID TO JR-TRANID.
+           MOVE EIBTRMID TO JR-TERMID.
+           MOVE WS-OPERID TO JR-OPERID.
+           MOVE WS-CURR-DATE TO JR-DATE.
+           MOVE WS-CURR-TIME TO JR-TIME.
+           MOVE CA-FUNCTION TO JR-FUNCTION.
+           MOVE CA-ACCT-KEY TO JR-ACCT-KEY.
+           MOVE CA-RESP-CODE TO JR-RESP-CODE.
+           MOVE WS-ABEND-CODE TO JR-ABEND-CODE.
+           EXEC CICS WRITEQ TD
+               QUEUE('CICJ')
+               FROM(WS-JOURNAL-REC)
+               LENGTH(LENGTH OF WS-JOURNAL-REC)
+               RESP(WS-RESP)
+           END-EXEC.
+           MOVE LOW-VALUES TO CICSMAPI.
+           MOVE -1 TO FUNCL.
+           STRING 'SYSTEM ERROR ' WS-ABEND-CODE ' - PLEASE RETRY'
+               DELIMITED BY SIZE INTO MSGI.
+           EXEC CICS SEND MAP('CICSMAP')
+               MAPSET('CICSMAP')
+               FROM(CICSMAPI)
+               ERASE
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
