@@ -0,0 +1,46 @@
+      *    CICSMAP - SYMBOLIC MAP FOR MAPSET CICSMAP, MAP CICSMAP
+      *    Hand-maintained equivalent of the BMS physical/symbolic
+      *    map pair for the CICS001 account-maintenance screen.
+      *    Fields: FUNC (function code), ACCT (account key),
+      *    NAME/BAL/STAT (account data), MSG (message line).
+      *    One symbolic map record is shared for SEND MAP and
+      *    RECEIVE MAP, as this screen has no fields that differ
+      *    between the two directions.
+      *
+      *    Dante Cola 09.08.2026 - new for case TS015273939.
+      *    Dante Cola 09.08.2026 - added the STAT field that the
+      *    header comment already promised but the layout never
+      *    actually carried.
+      *
+       01  CICSMAPI.
+           02  FILLER                   PIC X(12).
+           02  FUNCL                    PIC S9(4) COMP.
+           02  FUNCF                    PIC X.
+           02  FILLER REDEFINES FUNCF.
+               03  FUNCA                PIC X.
+           02  FUNCI                    PIC X(01).
+           02  ACCTL                    PIC S9(4) COMP.
+           02  ACCTF                    PIC X.
+           02  FILLER REDEFINES ACCTF.
+               03  ACCTA                PIC X.
+           02  ACCTI                    PIC X(10).
+           02  NAMEL                    PIC S9(4) COMP.
+           02  NAMEF                    PIC X.
+           02  FILLER REDEFINES NAMEF.
+               03  NAMEA                PIC X.
+           02  NAMEI                    PIC X(30).
+           02  BALL                     PIC S9(4) COMP.
+           02  BALF                     PIC X.
+           02  FILLER REDEFINES BALF.
+               03  BALA                 PIC X.
+           02  BALI                     PIC X(12).
+           02  STATL                    PIC S9(4) COMP.
+           02  STATF                    PIC X.
+           02  FILLER REDEFINES STATF.
+               03  STATA                PIC X.
+           02  STATI                    PIC X(01).
+           02  MSGL                     PIC S9(4) COMP.
+           02  MSGF                     PIC X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA                 PIC X.
+           02  MSGI                     PIC X(40).
