@@ -0,0 +1,16 @@
+      *    CPY000 - TASK ENTRY BUNDLE
+      *    THIS PROGRAM contains one copybook CPY000
+      *    CPY000 contains 3 lines COPY CPY001 -> 003, nothing else.
+      *    each of CPY001 -> 003 contains EXEC CICS stuff
+      *
+      *    Dante Cola 24.01.2024
+      *
+      *    Dante Cola 09.08.2026 - CPY004 (the AUTHCHK LINK) moved
+      *    out of this bundle and into 1100-CHECK-AUTHORIZATION,
+      *    which runs after the map is received, so the LINK sees
+      *    the function the operator actually asked for instead of
+      *    whatever CA-FUNCTION held from the prior round trip.
+      *
+           COPY CPY001.
+           COPY CPY002.
+           COPY CPY003.
