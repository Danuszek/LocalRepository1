@@ -0,0 +1,9 @@
+      *    CPY001 - ESTABLISH THE TASK ABEND HANDLER
+      *    Any unhandled abend in this task is routed to a clean-up
+      *    paragraph instead of dumping the operator's screen.
+      *
+      *    Dante Cola 09.08.2026 - new for case TS015273939.
+      *
+           EXEC CICS HANDLE ABEND
+               LABEL(9900-ABEND-ROUTINE)
+           END-EXEC.
