@@ -0,0 +1,13 @@
+      *    CPY002 - ESTABLISH CONDITION HANDLING
+      *    Routes the file and BMS exceptional conditions CICS001
+      *    can expect to dedicated error paragraphs instead of
+      *    letting them fall through to a default AEI abend.
+      *
+      *    Dante Cola 09.08.2026 - new for case TS015273939.
+      *
+           EXEC CICS HANDLE CONDITION
+               NOTFND    (8100-NOTFND-ERROR)
+               DUPREC    (8200-DUPREC-ERROR)
+               MAPFAIL   (8300-MAPFAIL-ERROR)
+               ERROR     (8900-SYSTEM-ERROR)
+           END-EXEC.
