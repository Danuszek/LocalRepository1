@@ -0,0 +1,14 @@
+      *    CPY003 - CAPTURE THE CURRENT DATE/TIME
+      *    Used to stamp the audit journal record and the account
+      *    master's last-transaction fields.
+      *
+      *    Dante Cola 09.08.2026 - new for case TS015273939.
+      *
+           EXEC CICS ASKTIME
+               ABSTIME(WS-ABS-TIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+               ABSTIME(WS-ABS-TIME)
+               YYYYMMDD(WS-CURR-DATE)
+               TIME(WS-CURR-TIME)
+           END-EXEC.
