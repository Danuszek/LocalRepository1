@@ -0,0 +1,15 @@
+      *    CPY004 - AUTHORIZATION CHECK
+      *    Link to the shared entitlement checker before anything is
+      *    read or posted. WS-AUTH-CA is loaded by
+      *    1100-CHECK-AUTHORIZATION immediately before this copybook
+      *    runs, once CA-FUNCTION holds the function actually being
+      *    requested (that paragraph runs after the map is received,
+      *    not at task entry).
+      *
+      *    Dante Cola 09.08.2026 - new for case TS015273939.
+      *
+           EXEC CICS LINK
+               PROGRAM('AUTHCHK')
+               COMMAREA(WS-AUTH-CA)
+               LENGTH(LENGTH OF WS-AUTH-CA)
+           END-EXEC.
