@@ -0,0 +1,28 @@
+      *    CPY009 - CICS001 GENERAL WORKING STORAGE
+      *    Switches, time fields and miscellaneous work fields used
+      *    across CICS001's paragraphs.
+      *
+      *    Dante Cola 24.01.2024
+      *    Dante Cola 09.08.2026 - added time and switch fields to
+      *    support the auth check / journal / error handling work
+      *    for case TS015273939.
+      *    Dante Cola 09.08.2026 - removed unused WS-FIRST-TIME-SW;
+      *    added WS-OPERID (loaded via ASSIGN USERID) now that
+      *    operator identity is no longer read off the EIB.
+      *
+       01  WS-SWITCHES.
+           05  WS-UOW-OK-SW             PIC X(01)    VALUE 'Y'.
+               88  WS-UOW-OK                         VALUE 'Y'.
+               88  WS-UOW-FAILED                     VALUE 'N'.
+           05  WS-SEND-FAILED-SW        PIC X(01)    VALUE 'N'.
+               88  WS-SEND-FAILED                    VALUE 'Y'.
+      *
+       01  WS-TIME-FIELDS.
+           05  WS-ABS-TIME              PIC S9(15) COMP-3.
+           05  WS-CURR-DATE             PIC X(08).
+           05  WS-CURR-TIME             PIC X(06).
+      *
+       01  WS-OPERID                    PIC X(08).
+      *
+       01  WS-ABEND-FIELDS.
+           05  WS-ABEND-CODE            PIC X(04).
