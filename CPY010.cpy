@@ -0,0 +1,30 @@
+      *    CPY010 - CICS001 COMMAREA LAYOUT
+      *    Contract between CICS001 and any program/transaction that
+      *    calls it. Written as a field list (no 01 header) so it can
+      *    be embedded under DFHCOMMAREA in LINKAGE SECTION and under
+      *    a working-storage save area with the same layout.
+      *
+      *    Dante Cola 09.08.2026 - written for case TS015273939,
+      *    commarea contents were previously undocumented.
+      *
+           05  CA-FUNCTION             PIC X(01).
+               88  CA-FUNC-INQUIRY             VALUE 'I'.
+               88  CA-FUNC-ADD                 VALUE 'A'.
+               88  CA-FUNC-UPDATE               VALUE 'U'.
+               88  CA-FUNC-DELETE               VALUE 'D'.
+               88  CA-FUNC-NONE                 VALUE ' '.
+           05  CA-ACCT-KEY             PIC X(10).
+           05  CA-RESP-CODE            PIC 9(02).
+               88  CA-RESP-OK                   VALUE 00.
+               88  CA-RESP-NOTFND               VALUE 04.
+               88  CA-RESP-DUPREC               VALUE 08.
+               88  CA-RESP-NOT-AUTH             VALUE 12.
+               88  CA-RESP-SYS-ERROR            VALUE 16.
+           05  CA-REASON-CODE          PIC 9(04).
+           05  CA-DATA.
+               10  CA-ACCT-NAME        PIC X(30).
+               10  CA-ACCT-BALANCE     PIC S9(09)V99.
+               10  CA-ACCT-STATUS      PIC X(01).
+                   88  CA-ACCT-ACTIVE           VALUE 'A'.
+                   88  CA-ACCT-CLOSED           VALUE 'C'.
+           05  FILLER                  PIC X(20).
