@@ -0,0 +1,18 @@
+      *    JRNLREC - CICS001 AUDIT JOURNAL RECORD LAYOUT
+      *    Written by CICS001 for every transaction (via TD queue
+      *    CICJ) and read back by the nightly RECONRPT batch job.
+      *
+      *    Dante Cola 09.08.2026 - new for case TS015273939.
+      *    Dante Cola 09.08.2026 - added JR-ABEND-CODE so the task
+      *    abend handler's journal record carries the abend code.
+      *
+           05  JR-TRANID                PIC X(04).
+           05  JR-TERMID                PIC X(04).
+           05  JR-OPERID                PIC X(08).
+           05  JR-DATE                  PIC X(08).
+           05  JR-TIME                  PIC X(06).
+           05  JR-FUNCTION              PIC X(01).
+           05  JR-ACCT-KEY               PIC X(10).
+           05  JR-RESP-CODE             PIC 9(02).
+           05  JR-ABEND-CODE            PIC X(04).
+           05  FILLER                   PIC X(13).
