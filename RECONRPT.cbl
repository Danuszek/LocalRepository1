@@ -0,0 +1,321 @@
+       ID DIVISION.
+       PROGRAM-ID. RECONRPT.
+      *    Nightly batch reconciliation report over the CICS001
+      *    audit journal (the AUDITLOG dataset the CICJ extra-
+      *    partition TD queue rolls into overnight). Totals
+      *    transactions by function code and by terminal/operator,
+      *    and flags any account touched more than CTL-THRESHOLD
+      *    times as a possible runaway or fraud pattern.
+      *
+      *    Dante Cola 09.08.2026 - new for case TS015273939.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-FLEX-ES.
+       OBJECT-COMPUTER. IBM-FLEX-ES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOURNAL-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CONTROL-FILE ASSIGN TO CTLCARD
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOURNAL-FILE
+           RECORDING MODE IS F.
+       01  JOURNAL-RECORD.
+           COPY JRNLREC.
+      *
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-RECORD.
+           05  CTL-THRESHOLD            PIC 9(03).
+           05  FILLER                   PIC X(77).
+      *
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-RECORD                PIC X(133).
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-JOURNAL-EOF-SW        PIC X(01) VALUE 'N'.
+               88  WS-JOURNAL-EOF                 VALUE 'Y'.
+           05  WS-CONTROL-EOF-SW        PIC X(01) VALUE 'N'.
+               88  WS-CONTROL-EOF                 VALUE 'Y'.
+           05  WS-OPER-OVERFLOW-SW      PIC X(01) VALUE 'N'.
+               88  WS-OPER-OVERFLOW                VALUE 'Y'.
+           05  WS-ACCT-OVERFLOW-SW      PIC X(01) VALUE 'N'.
+               88  WS-ACCT-OVERFLOW                VALUE 'Y'.
+      *
+       01  WS-THRESHOLD                 PIC 9(03) VALUE 010.
+      *
+       01  WS-SUB1                      PIC 9(04) COMP.
+       01  WS-SUB2                      PIC 9(04) COMP.
+       01  WS-FOUND-SW                  PIC X(01).
+           88  WS-FOUND                         VALUE 'Y'.
+      *
+       01  WS-FUNC-TOTALS.
+           05  WS-FUNC-ENTRY OCCURS 4 TIMES.
+               10  WS-FUNC-CODE         PIC X(01).
+               10  WS-FUNC-COUNT        PIC 9(07).
+      *
+       01  WS-OPER-COUNT                PIC 9(04) VALUE 0.
+       01  WS-OPER-TOTALS.
+           05  WS-OPER-ENTRY OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WS-OPER-COUNT.
+               10  WS-OPER-TERMID       PIC X(04).
+               10  WS-OPER-OPERID       PIC X(08).
+               10  WS-OPER-CNT          PIC 9(07).
+      *
+       01  WS-ACCT-COUNT                PIC 9(04) VALUE 0.
+       01  WS-ACCT-TOTALS.
+           05  WS-ACCT-ENTRY OCCURS 1 TO 2000 TIMES
+                   DEPENDING ON WS-ACCT-COUNT.
+               10  WS-ACCT-KEY-TBL      PIC X(10).
+               10  WS-ACCT-CNT          PIC 9(07).
+      *
+       01  WS-REPORT-DATE               PIC X(08).
+       01  WS-LINE-COUNT                PIC 9(03) VALUE 0.
+      *
+       01  WS-HEAD-LINE-1.
+           05  FILLER                   PIC X(01) VALUE '1'.
+           05  FILLER                   PIC X(132)
+               VALUE 'CICS001 DAILY ACTIVITY RECONCILIATION REPORT'.
+      *
+       01  WS-HEAD-LINE-2.
+           05  FILLER                   PIC X(01) VALUE ' '.
+           05  FILLER                   PIC X(132) VALUE SPACES.
+      *
+       01  WS-FUNC-LINE.
+           05  FILLER                   PIC X(01) VALUE ' '.
+           05  FILLER                   PIC X(20)
+               VALUE 'FUNCTION '.
+           05  RL-FUNC-CODE             PIC X(01).
+           05  FILLER                   PIC X(12) VALUE ' - COUNT: '.
+           05  RL-FUNC-COUNT            PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(88) VALUE SPACES.
+      *
+       01  WS-OPER-LINE.
+           05  FILLER                   PIC X(01) VALUE ' '.
+           05  FILLER                   PIC X(08) VALUE 'TERMID '.
+           05  RL-OPER-TERMID           PIC X(04).
+           05  FILLER                   PIC X(10) VALUE ' OPERID '.
+           05  RL-OPER-OPERID           PIC X(08).
+           05  FILLER                   PIC X(12) VALUE ' - COUNT: '.
+           05  RL-OPER-COUNT            PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(80) VALUE SPACES.
+      *
+       01  WS-EXCEPT-LINE.
+           05  FILLER                   PIC X(01) VALUE ' '.
+           05  FILLER                   PIC X(16)
+               VALUE '*** ACCOUNT '.
+           05  RL-EXCEPT-ACCT           PIC X(10).
+           05  FILLER                   PIC X(24)
+               VALUE ' TOUCHED '.
+           05  RL-EXCEPT-COUNT          PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(10) VALUE ' TIMES ***'.
+           05  FILLER                   PIC X(60) VALUE SPACES.
+      *
+       01  WS-NO-EXCEPT-LINE.
+           05  FILLER                   PIC X(01) VALUE ' '.
+           05  FILLER                   PIC X(132)
+               VALUE 'NO ACCOUNTS EXCEEDED THE RUNAWAY THRESHOLD'.
+      *
+       01  WS-OPER-OVERFLOW-LINE.
+           05  FILLER                   PIC X(01) VALUE ' '.
+           05  FILLER                   PIC X(132)
+               VALUE '*** WARNING - OPERATOR TABLE FULL AT 200 ENTRIES
+      -        ' - SOME OPERATOR TOTALS ARE NOT REPORTED ***'.
+      *
+       01  WS-ACCT-OVERFLOW-LINE.
+           05  FILLER                   PIC X(01) VALUE ' '.
+           05  FILLER                   PIC X(132)
+               VALUE '*** WARNING - ACCOUNT TABLE FULL AT 2000 ENTRIES
+      -        ' - SOME ACCOUNTS ARE NOT BEING WATCHED FOR RUNAWAY ACTI
+      -        'VITY ***'.
+      *
+         PROCEDURE DIVISION.
+      *
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-JOURNAL THRU 2000-EXIT
+               UNTIL WS-JOURNAL-EOF.
+           PERFORM 8000-PRODUCE-REPORT THRU 8000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+      *
+      *----------------------------------------------------------*
+      *    1000 - OPEN FILES, LOAD THE THRESHOLD, PRIME THE READ  *
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT JOURNAL-FILE.
+           OPEN INPUT CONTROL-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           READ CONTROL-FILE
+               AT END SET WS-CONTROL-EOF TO TRUE
+           END-READ.
+           IF NOT WS-CONTROL-EOF
+               MOVE CTL-THRESHOLD TO WS-THRESHOLD
+           END-IF.
+           CLOSE CONTROL-FILE.
+           PERFORM 1100-INIT-FUNCTION-TOTALS THRU 1100-EXIT.
+           ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD.
+           PERFORM 1200-READ-JOURNAL THRU 1200-EXIT.
+       1000-EXIT.
+           EXIT.
+      *
+       1100-INIT-FUNCTION-TOTALS.
+           MOVE 'I' TO WS-FUNC-CODE (1).
+           MOVE 'A' TO WS-FUNC-CODE (2).
+           MOVE 'U' TO WS-FUNC-CODE (3).
+           MOVE 'D' TO WS-FUNC-CODE (4).
+           PERFORM VARYING WS-SUB1 FROM 1 BY 1 UNTIL WS-SUB1 > 4
+               MOVE 0 TO WS-FUNC-COUNT (WS-SUB1)
+           END-PERFORM.
+       1100-EXIT.
+           EXIT.
+      *
+       1200-READ-JOURNAL.
+           READ JOURNAL-FILE
+               AT END SET WS-JOURNAL-EOF TO TRUE
+           END-READ.
+       1200-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------*
+      *    2000 - ACCUMULATE ONE JOURNAL RECORD INTO THE TOTALS   *
+      *----------------------------------------------------------*
+       2000-PROCESS-JOURNAL.
+           PERFORM 2100-TOTAL-BY-FUNCTION THRU 2100-EXIT.
+           PERFORM 2200-TOTAL-BY-OPERATOR THRU 2200-EXIT.
+           PERFORM 2300-TOTAL-BY-ACCOUNT THRU 2300-EXIT.
+           PERFORM 1200-READ-JOURNAL THRU 1200-EXIT.
+       2000-EXIT.
+           EXIT.
+      *
+       2100-TOTAL-BY-FUNCTION.
+           PERFORM VARYING WS-SUB1 FROM 1 BY 1 UNTIL WS-SUB1 > 4
+               IF JR-FUNCTION = WS-FUNC-CODE (WS-SUB1)
+                   ADD 1 TO WS-FUNC-COUNT (WS-SUB1)
+               END-IF
+           END-PERFORM.
+       2100-EXIT.
+           EXIT.
+      *
+       2200-TOTAL-BY-OPERATOR.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM VARYING WS-SUB1 FROM 1 BY 1
+                   UNTIL WS-SUB1 > WS-OPER-COUNT OR WS-FOUND
+               IF JR-TERMID = WS-OPER-TERMID (WS-SUB1)
+                       AND JR-OPERID = WS-OPER-OPERID (WS-SUB1)
+                   ADD 1 TO WS-OPER-CNT (WS-SUB1)
+                   SET WS-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+           IF NOT WS-FOUND
+               IF WS-OPER-COUNT < 200
+                   ADD 1 TO WS-OPER-COUNT
+                   MOVE JR-TERMID TO WS-OPER-TERMID (WS-OPER-COUNT)
+                   MOVE JR-OPERID TO WS-OPER-OPERID (WS-OPER-COUNT)
+                   MOVE 1 TO WS-OPER-CNT (WS-OPER-COUNT)
+               ELSE
+                   SET WS-OPER-OVERFLOW TO TRUE
+               END-IF
+           END-IF.
+       2200-EXIT.
+           EXIT.
+      *
+       2300-TOTAL-BY-ACCOUNT.
+           MOVE 'N' TO WS-FOUND-SW.
+           PERFORM VARYING WS-SUB2 FROM 1 BY 1
+                   UNTIL WS-SUB2 > WS-ACCT-COUNT OR WS-FOUND
+               IF JR-ACCT-KEY = WS-ACCT-KEY-TBL (WS-SUB2)
+                   ADD 1 TO WS-ACCT-CNT (WS-SUB2)
+                   SET WS-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+           IF NOT WS-FOUND
+               IF WS-ACCT-COUNT < 2000
+                   ADD 1 TO WS-ACCT-COUNT
+                   MOVE JR-ACCT-KEY TO WS-ACCT-KEY-TBL (WS-ACCT-COUNT)
+                   MOVE 1 TO WS-ACCT-CNT (WS-ACCT-COUNT)
+               ELSE
+                   SET WS-ACCT-OVERFLOW TO TRUE
+               END-IF
+           END-IF.
+       2300-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------*
+      *    8000 - PRINT THE EXCEPTION REPORT                      *
+      *----------------------------------------------------------*
+       8000-PRODUCE-REPORT.
+           PERFORM 8100-PRINT-HEADINGS THRU 8100-EXIT.
+           PERFORM 8200-PRINT-FUNCTION-TOTALS THRU 8200-EXIT.
+           PERFORM 8300-PRINT-OPERATOR-TOTALS THRU 8300-EXIT.
+           PERFORM 8400-PRINT-EXCEPTIONS THRU 8400-EXIT.
+       8000-EXIT.
+           EXIT.
+      *
+       8100-PRINT-HEADINGS.
+           WRITE REPORT-RECORD FROM WS-HEAD-LINE-1.
+           WRITE REPORT-RECORD FROM WS-HEAD-LINE-2.
+       8100-EXIT.
+           EXIT.
+      *
+       8200-PRINT-FUNCTION-TOTALS.
+           PERFORM VARYING WS-SUB1 FROM 1 BY 1 UNTIL WS-SUB1 > 4
+               MOVE WS-FUNC-CODE (WS-SUB1) TO RL-FUNC-CODE
+               MOVE WS-FUNC-COUNT (WS-SUB1) TO RL-FUNC-COUNT
+               WRITE REPORT-RECORD FROM WS-FUNC-LINE
+           END-PERFORM.
+           WRITE REPORT-RECORD FROM WS-HEAD-LINE-2.
+       8200-EXIT.
+           EXIT.
+      *
+       8300-PRINT-OPERATOR-TOTALS.
+           PERFORM VARYING WS-SUB1 FROM 1 BY 1
+                   UNTIL WS-SUB1 > WS-OPER-COUNT
+               MOVE WS-OPER-TERMID (WS-SUB1) TO RL-OPER-TERMID
+               MOVE WS-OPER-OPERID (WS-SUB1) TO RL-OPER-OPERID
+               MOVE WS-OPER-CNT (WS-SUB1) TO RL-OPER-COUNT
+               WRITE REPORT-RECORD FROM WS-OPER-LINE
+           END-PERFORM.
+           IF WS-OPER-OVERFLOW
+               WRITE REPORT-RECORD FROM WS-OPER-OVERFLOW-LINE
+           END-IF.
+           WRITE REPORT-RECORD FROM WS-HEAD-LINE-2.
+       8300-EXIT.
+           EXIT.
+      *
+       8400-PRINT-EXCEPTIONS.
+           MOVE 0 TO WS-LINE-COUNT.
+           PERFORM VARYING WS-SUB2 FROM 1 BY 1
+                   UNTIL WS-SUB2 > WS-ACCT-COUNT
+               IF WS-ACCT-CNT (WS-SUB2) > WS-THRESHOLD
+                   MOVE WS-ACCT-KEY-TBL (WS-SUB2) TO RL-EXCEPT-ACCT
+                   MOVE WS-ACCT-CNT (WS-SUB2) TO RL-EXCEPT-COUNT
+                   WRITE REPORT-RECORD FROM WS-EXCEPT-LINE
+                   ADD 1 TO WS-LINE-COUNT
+               END-IF
+           END-PERFORM.
+           IF WS-LINE-COUNT = 0
+               WRITE REPORT-RECORD FROM WS-NO-EXCEPT-LINE
+           END-IF.
+           IF WS-ACCT-OVERFLOW
+               WRITE REPORT-RECORD FROM WS-ACCT-OVERFLOW-LINE
+           END-IF.
+       8400-EXIT.
+           EXIT.
+      *
+      *----------------------------------------------------------*
+      *    9000 - CLOSE DOWN                                      *
+      *----------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE JOURNAL-FILE.
+           CLOSE REPORT-FILE.
+       9000-EXIT.
+           EXIT.
